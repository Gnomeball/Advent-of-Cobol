@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLDRIVE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+         WORKING-STORAGE SECTION.
+
+      *  Which day(s) to run - "01", "02" or "ALL" ("ALL" is the
+      *  default), taken from RUN_DAYS in the environment
+         01 RUN-DAYS-PARM PIC X(5) VALUE SPACES.
+
+      *  Result of the most recently CALLed program, straight out of
+      *  RETURN-CODE
+         01 CALL-RESULT PIC S9(9) VALUE 0.
+
+      *  How many of the programs driven this run did not finish clean
+         01 CTL-FAILURE-COUNT PIC 9(4) VALUE 0.
+
+      *  2022_DAY01 hands its top-three totals back through here -
+      *  CTLDRIVE itself has no use for them, it just gives the
+      *  program somewhere to put them
+         COPY DAY1RES REPLACING PFX-RESULTS BY CTL-RESULTS
+              PFX-MAX-1 BY CTL-MAX-1
+              PFX-MAX-2 BY CTL-MAX-2
+              PFX-MAX-3 BY CTL-MAX-3
+              PFX-MAX-SUM BY CTL-MAX-SUM.
+
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALIZE-PARAMETERS.
+
+           IF RUN-DAYS-PARM = "01" OR RUN-DAYS-PARM = "ALL"
+             PERFORM RUN-DAY01
+           END-IF.
+
+           IF RUN-DAYS-PARM = "02" OR RUN-DAYS-PARM = "ALL"
+             PERFORM RUN-DAY02
+           END-IF.
+
+           PERFORM REPORT-SUMMARY.
+
+           MOVE CTL-FAILURE-COUNT TO RETURN-CODE.
+           GOBACK.
+
+      *    Pick up which day(s) this run should drive.
+       INITIALIZE-PARAMETERS.
+           ACCEPT RUN-DAYS-PARM FROM ENVIRONMENT "RUN_DAYS"
+           IF RUN-DAYS-PARM = SPACES
+             MOVE "ALL" TO RUN-DAYS-PARM
+           END-IF.
+
+      *    Drive the day one batch and note whether it finished clean.
+       RUN-DAY01.
+           DISPLAY "CTLDRIVE - starting 2022_DAY01".
+           CALL "2022_DAY01" USING CTL-RESULTS.
+           MOVE RETURN-CODE TO CALL-RESULT.
+           IF CALL-RESULT NOT = 0
+             ADD 1 TO CTL-FAILURE-COUNT
+             DISPLAY "CTLDRIVE - 2022_DAY01 failed, return code "
+                  CALL-RESULT
+           ELSE
+             DISPLAY "CTLDRIVE - 2022_DAY01 finished clean"
+           END-IF.
+
+      *    Drive the day two batch and note whether it finished clean.
+       RUN-DAY02.
+           DISPLAY "CTLDRIVE - starting 2022_Day_2".
+           CALL "2022_Day_2".
+           MOVE RETURN-CODE TO CALL-RESULT.
+           IF CALL-RESULT NOT = 0
+             ADD 1 TO CTL-FAILURE-COUNT
+             DISPLAY "CTLDRIVE - 2022_Day_2 failed, return code "
+                  CALL-RESULT
+           ELSE
+             DISPLAY "CTLDRIVE - 2022_Day_2 finished clean"
+           END-IF.
+
+       REPORT-SUMMARY.
+           DISPLAY "CTLDRIVE - run complete, " CTL-FAILURE-COUNT
+                " failure(s)".
