@@ -1,41 +1,103 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 2022_Day_1.
+       PROGRAM-ID. 2022_DAY01.
 
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-      *    Define our input file
-           SELECT INPUT-FILE ASSIGN TO "data/day01.txt"
+      *    Define our input file - INPUT-FILE-PATH defaults to
+      *    data/day01.txt but can be overridden with DAY01_INPUT (see
+      *    INITIALIZE-PARAMETERS)
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-FILE-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Where the last committed read position is saved, so a
+      *    restarted run can resume instead of reprocessing everything
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoints/day01.ckpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+
+      *    Retained, parseable record of every run - appended to,
+      *    never overwritten. FILE STATUS lets WRITE-REPORT-HEADER
+      *    tell a first-ever run (no file yet) from a normal append.
+           SELECT REPORT-FILE ASSIGN TO "reports/day01_report.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REPORT-STATUS.
+
+      *    One line per run, shared by every program in this suite -
+      *    a single place to see what ran, when, and with what totals.
+      *    Same first-run wrinkle as REPORT-FILE above.
+           SELECT OPS-LOG-FILE ASSIGN TO "reports/ops_summary.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
 
          FILE SECTION.
          FD INPUT-FILE.
-      *  Make a data structure to house our elfs
-         01 ELFS.
-      *    I believe this has to be hard coded ..
-           02 SNACKS PIC A(5) OCCURS 2246 TIMES.
+      *  One calorie value (or a blank separator line) per record
+         01 ELF-LINE PIC A(5).
+
+         FD CHECKPOINT-FILE.
+         01 CKPT-RECORD PIC 9(5).
+
+         FD REPORT-FILE.
+         01 REPORT-LINE PIC X(80).
+
+         FD OPS-LOG-FILE.
+         01 OPS-LOG-LINE PIC X(80).
 
          WORKING-STORAGE SECTION.
 
-      *  Make a data structure to house the elfs snacks
-      *    I believe this has to be hard coded ..
-         01 SNACK OCCURS 2246 TIMES.
-           02 CALORIES PIC 9(5) VALUE 0.
+      *  Run date stamped onto the header of every report written
+         01 RUN-DATE-DISPLAY PIC 9(8) VALUE 0.
+
+      *  Where to read this run's calorie file from - overridden by
+      *  DAY01_INPUT in the environment
+         01 INPUT-FILE-PATH PIC X(100) VALUE "data/day01.txt".
 
-         01 SNACK-PILE OCCURS 247 TIMES.
-           02 TOTAL PIC 9(5) VALUE 0.
+      *  Checkpoint bookkeeping - committed every CKPT-INTERVAL reads
+         01 CKPT-STATUS PIC X(2) VALUE SPACES.
+           88 CKPT-OK VALUE "00".
+         01 CKPT-INTERVAL PIC 9(4) VALUE 500.
+
+      *  REPORT-FILE/OPS-LOG-FILE are opened EXTEND on every run, but
+      *  that verb does not create the file the first time around -
+      *  these catch that and fall back to OPEN OUTPUT.
+         01 REPORT-STATUS PIC X(2) VALUE SPACES.
+           88 REPORT-FILE-OK VALUE "00".
+           88 REPORT-FILE-NOT-FOUND VALUE "35".
+         01 OPS-LOG-STATUS PIC X(2) VALUE SPACES.
+           88 OPS-LOG-FILE-OK VALUE "00".
+           88 OPS-LOG-FILE-NOT-FOUND VALUE "35".
+         01 START-POSITION PIC 9(5) VALUE 0.
+         01 SKIP-COUNTER PIC 9(5) VALUE 0.
+         01 CKPT-REMAINDER PIC 9(5) VALUE 0.
+         01 CKPT-QUOTIENT PIC 9(5) VALUE 0.
+
+      *  Ceiling the elf/snack tables may grow to at run time - this
+      *  is a safety margin, not a per-day census, so a bigger input
+      *  file does not need a recompile.
+         01 MAX-SNACK-LINES PIC 9(5) VALUE 20000.
+         01 MAX-PILE-COUNT PIC 9(5) VALUE 5000.
+
+      *  Make a data structure to house the elfs snacks, sized from
+      *  a pre-read of the input file rather than a hard coded census
+         01 SNACK-COUNT PIC 9(5) VALUE 0.
+         01 SNACK-TABLE.
+           02 SNACK OCCURS 1 TO 20000 TIMES DEPENDING ON SNACK-COUNT.
+             03 CALORIES PIC 9(5) VALUE 0.
+
+         01 PILE-COUNT PIC 9(5) VALUE 0.
+         01 PILE-TABLE.
+           02 SNACK-PILE OCCURS 1 TO 5000 TIMES DEPENDING ON PILE-COUNT.
+             03 TOTAL PIC 9(5) VALUE 0.
 
          01 RUNNING_TOTAL PIC 9(5) VALUE 0.
 
       *  Pointer to a snack
-         01 S PIC 9(4) VALUE 1.
+         01 S PIC 9(5) VALUE 1.
       *  Pointer to a total
-         01 T PIC 9(3) VALUE 1.
-
-      *  Used for number shifting shenanigans
-         01 NUM-BUFFER PIC 9(5) VALUE ZEROES.
+         01 T PIC 9(4) VALUE 1.
 
       *  Place to store the top three snack values
          01 MAX_SNACKS_1 PIC 9(5) VALUE 0.
@@ -46,70 +108,427 @@
          01 MAX_THREE_SUM PIC 9(6) VALUE 0.
 
       *  End of file pointer
-         01 EOF PIC A(1).
+         01 EOF PIC A(1) VALUE "N".
+
+      *  Leaderboard report - how many piles to list, "3", "5", "10"
+      *  or "ALL", taken from DAY01_TOPN in the environment
+         01 TOPN-PARM PIC X(5) VALUE SPACES.
+         01 TOPN-EFFECTIVE PIC 9(5) VALUE 0.
+         01 RANK-IDX PIC 9(5) VALUE 0.
+         01 BEST-IDX PIC 9(5) VALUE 0.
+         01 BEST-VALUE PIC 9(5) VALUE 0.
+         01 PILE-SELECTED-TABLE.
+           02 PILE-SELECTED OCCURS 1 TO 5000 TIMES DEPENDING ON
+                PILE-COUNT PIC X(1) VALUE "N".
 
-       PROCEDURE DIVISION.
+      *  Used to check a raw SNACKS line is 1-5 numeric characters
+      *  before it is trusted
+         01 VALID-SW PIC X(1) VALUE "Y".
+           88 LINE-IS-VALID VALUE "Y".
+           88 LINE-IS-INVALID VALUE "N".
+         01 SEEN-SPACE-SW PIC X(1) VALUE "N".
+         01 CHAR-IDX PIC 9(1) VALUE 0.
+
+      *  Lines that failed validation, kept for the exceptions listing
+         01 EXCEPTION-COUNT PIC 9(4) VALUE 0.
+         01 MAX-EXCEPTIONS PIC 9(4) VALUE 200.
+         01 EXCEPTION-TABLE.
+           02 EXCEPTION-ENTRY OCCURS 200 TIMES.
+             03 EXCEPTION-LINE-NO PIC 9(5).
+             03 EXCEPTION-TEXT PIC X(5).
+         01 EXC-IDX PIC 9(5) VALUE 0.
+
+      *  How far the pre-read count came in over the compiled ceiling
+         01 OVERFLOW-AMOUNT PIC 9(6) VALUE 0.
+
+         LINKAGE SECTION.
+
+           COPY DAY1RES REPLACING PFX-RESULTS BY LK-RESULTS
+                PFX-MAX-1 BY LK-MAX-1
+                PFX-MAX-2 BY LK-MAX-2
+                PFX-MAX-3 BY LK-MAX-3
+                PFX-MAX-SUM BY LK-MAX-SUM.
+
+       PROCEDURE DIVISION USING LK-RESULTS.
+
+           PERFORM INITIALIZE-PARAMETERS.
+           PERFORM CHECK-RESTART.
+           PERFORM COUNT-INPUT-LINES.
+           PERFORM CHECK-CAPACITY.
 
            OPEN INPUT INPUT-FILE.
+           PERFORM SKIP-TO-CHECKPOINT.
            PERFORM READ-ELF UNTIL EOF = "Y".
            CLOSE INPUT-FILE.
 
-      *    PERFORM PRINT-SNACKS VARYING S FROM 1 BY 1 UNTIL S = 2247.
            PERFORM BUILD-PILES.
-      *    PERFORM PRINT-TOTALS VARYING T FROM 1 BY 1 UNTIL T = 248.
            PERFORM FIND-TOP-THREE.
 
+           PERFORM WRITE-REPORT-HEADER.
            PERFORM PART-ONE.
            PERFORM PART-TWO.
+           PERFORM PRINT-LEADERBOARD.
+           PERFORM CLOSE-REPORT.
+           PERFORM LOG-OPS-SUMMARY.
+           PERFORM PRINT-EXCEPTIONS.
+           PERFORM CLEAR-CHECKPOINT.
 
            PERFORM ALL-FINISHED.
-           STOP RUN.
+           GOBACK.
 
-       READ-ELF.
-           READ INPUT-FILE AT END MOVE "Y" TO EOF.
-           IF EOF IS NOT = "Y"
-             MOVE ELFS TO SNACK(S)
-
-      *      If this number does not have a 5th character
-             IF SNACK(S)(5:1) LESS 0 OR GREATER 9 THEN
-               MOVE SNACK(S) TO NUM-BUFFER
-      *        Fill the number with zeroes (e.g. 00000)
-               MOVE ZEROES TO SNACK(S)
-      *        Shift it to the right by one
-               MOVE NUM-BUFFER TO SNACK(S)(2:4)
+      *    Retained record of this run - date stamped header, appended
+      *    to reports/day01_report.txt rather than overwriting it.
+       WRITE-REPORT-HEADER.
+           ACCEPT RUN-DATE-DISPLAY FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE.
+           IF REPORT-FILE-NOT-FOUND
+             OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF NOT REPORT-FILE-OK
+             DISPLAY "2022_DAY01 WARNING - reports/day01_report.txt "
+                  "did not open cleanly, FILE STATUS "
+                  REPORT-STATUS
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "===== 2022_DAY01 run " RUN-DATE-DISPLAY " ====="
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+             DISPLAY "2022_DAY01 WARNING - report header did not "
+                  "write cleanly, FILE STATUS " REPORT-STATUS
+           END-IF.
+
+       CLOSE-REPORT.
+           CLOSE REPORT-FILE.
+
+      *    One line in the shared cross-program operations log - run
+      *    date, program, records processed, and the two part totals.
+       LOG-OPS-SUMMARY.
+           OPEN EXTEND OPS-LOG-FILE.
+           IF OPS-LOG-FILE-NOT-FOUND
+             OPEN OUTPUT OPS-LOG-FILE
+           END-IF.
+           IF NOT OPS-LOG-FILE-OK
+             DISPLAY "2022_DAY01 WARNING - reports/ops_summary.log "
+                  "did not open cleanly, FILE STATUS "
+                  OPS-LOG-STATUS
+           END-IF.
+           MOVE SPACES TO OPS-LOG-LINE.
+           STRING "2022_DAY01 " RUN-DATE-DISPLAY
+                " RECORDS " SNACK-COUNT
+                " PART1 " MAX_SNACKS_1
+                " PART2 " MAX_THREE_SUM
+                DELIMITED BY SIZE INTO OPS-LOG-LINE.
+           WRITE OPS-LOG-LINE.
+           IF NOT OPS-LOG-FILE-OK
+             DISPLAY "2022_DAY01 WARNING - ops summary did not write "
+                  "cleanly, FILE STATUS " OPS-LOG-STATUS
+           END-IF.
+           CLOSE OPS-LOG-FILE.
+
+      *    Pick up the leaderboard depth and input file requested for
+      *    this run.
+       INITIALIZE-PARAMETERS.
+           ACCEPT TOPN-PARM FROM ENVIRONMENT "DAY01_TOPN"
+           IF TOPN-PARM = SPACES
+             MOVE "3" TO TOPN-PARM
+           END-IF.
+           ACCEPT INPUT-FILE-PATH FROM ENVIRONMENT "DAY01_INPUT"
+           IF INPUT-FILE-PATH = SPACES
+             MOVE "data/day01.txt" TO INPUT-FILE-PATH
+           END-IF.
+
+      *    If an earlier run left a checkpoint behind, pick up the
+      *    last committed record number instead of starting at 1.
+       CHECK-RESTART.
+           MOVE 0 TO START-POSITION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-RECORD TO START-POSITION
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    Line sequential input has no random access, so a resume
+      *    re-reads the records already committed - CALORIES(S) has to
+      *    be restored for each one here, not just skipped over, since
+      *    BUILD-PILES still walks the whole 1..SNACK-COUNT range and
+      *    would otherwise treat every one of these as a fresh
+      *    zero-calorie separator line.
+       SKIP-TO-CHECKPOINT.
+           MOVE 1 TO S.
+           IF START-POSITION > 0
+             PERFORM VARYING SKIP-COUNTER FROM 1 BY 1 UNTIL
+                  SKIP-COUNTER > START-POSITION OR EOF = "Y"
+               READ INPUT-FILE AT END MOVE "Y" TO EOF END-READ
+               IF EOF NOT = "Y"
+                 PERFORM STORE-ELF-LINE
+                 ADD 1 TO S
+               END-IF
+             END-PERFORM
+           END-IF.
+
+      *    Commit the current read position so an abend part way
+      *    through does not force a full reprocess. S has already
+      *    moved on to the next unread record by the time this runs,
+      *    so the record actually finished is S - 1.
+       WRITE-CHECKPOINT.
+           COMPUTE CKPT-RECORD = S - 1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+             DISPLAY "2022_DAY01 WARNING - checkpoints/day01.ckpt did "
+                  "not open cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF NOT CKPT-OK
+             DISPLAY "2022_DAY01 WARNING - checkpoint did not write "
+                  "cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *    A clean finish means the next run starts from record 1.
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+             DISPLAY "2022_DAY01 WARNING - checkpoints/day01.ckpt did "
+                  "not open cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF NOT CKPT-OK
+             DISPLAY "2022_DAY01 WARNING - checkpoint did not write "
+                  "cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *    Pre-read pass: size the tables to the actual input instead
+      *    of a fixed OCCURS literal.
+       COUNT-INPUT-LINES.
+           MOVE 0 TO SNACK-COUNT.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL EOF = "Y"
+             READ INPUT-FILE AT END MOVE "Y" TO EOF END-READ
+             IF EOF NOT = "Y"
+               ADD 1 TO SNACK-COUNT
              END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE "N" TO EOF.
+
+      *    The snack table's OCCURS is capped at MAX-SNACK-LINES - if
+      *    the file has grown past that ceiling, abort here rather
+      *    than let SNACK-TABLE silently truncate or corrupt.
+       CHECK-CAPACITY.
+           IF SNACK-COUNT > MAX-SNACK-LINES
+             COMPUTE OVERFLOW-AMOUNT = SNACK-COUNT - MAX-SNACK-LINES
+             DISPLAY "2022_DAY01 ABEND - " INPUT-FILE-PATH
+                  " has " SNACK-COUNT " line(s), exceeding the "
+                  "compiled ceiling of " MAX-SNACK-LINES
+                  " by " OVERFLOW-AMOUNT " line(s)"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF.
 
+       READ-ELF.
+           READ INPUT-FILE AT END MOVE "Y" TO EOF.
+           IF EOF IS NOT = "Y"
+             PERFORM STORE-ELF-LINE
              ADD 1 TO S
-           END-IF.
+             DIVIDE S BY CKPT-INTERVAL GIVING CKPT-QUOTIENT
+                  REMAINDER CKPT-REMAINDER
+             IF CKPT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+             END-IF
+           END-IF.
+
+      *    Validate and file away the line just READ into ELF-LINE at
+      *    position S - shared by READ-ELF and SKIP-TO-CHECKPOINT so a
+      *    resumed run parses its pre-checkpoint records the same way
+      *    a first-time run does, instead of leaving them at their
+      *    table default.
+       STORE-ELF-LINE.
+           PERFORM VALIDATE-SNACK-LINE.
+           IF LINE-IS-VALID
+      *      A variable-width numeric move - handles 1 to 5 digits
+      *      left justified in ELF-LINE without caring how many are
+      *      actually present, and treats an all-blank separator
+      *      line as zero
+             IF ELF-LINE = SPACES
+               MOVE 0 TO CALORIES(S)
+             ELSE
+               MOVE FUNCTION NUMVAL(ELF-LINE) TO CALORIES(S)
+             END-IF
+           ELSE
+             PERFORM LOG-EXCEPTION
+             MOVE 0 TO CALORIES(S)
+           END-IF.
+
+      *    A SNACKS entry is valid if it is either an all-blank
+      *    separator line, or 1-5 numeric characters left justified
+      *    with nothing but trailing spaces after the digits.
+       VALIDATE-SNACK-LINE.
+           MOVE "Y" TO VALID-SW.
+           MOVE "N" TO SEEN-SPACE-SW.
+           IF ELF-LINE NOT = SPACES
+             PERFORM VARYING CHAR-IDX FROM 1 BY 1 UNTIL CHAR-IDX > 5
+               IF ELF-LINE(CHAR-IDX:1) = SPACE
+                 MOVE "Y" TO SEEN-SPACE-SW
+               ELSE
+                 IF SEEN-SPACE-SW = "Y"
+                    OR ELF-LINE(CHAR-IDX:1) < "0"
+                    OR ELF-LINE(CHAR-IDX:1) > "9"
+                   MOVE "N" TO VALID-SW
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       LOG-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           IF EXCEPTION-COUNT <= MAX-EXCEPTIONS
+             MOVE S TO EXCEPTION-LINE-NO(EXCEPTION-COUNT)
+             MOVE ELF-LINE TO EXCEPTION-TEXT(EXCEPTION-COUNT)
+           END-IF.
+
+       PRINT-EXCEPTIONS.
+           IF EXCEPTION-COUNT > 0
+             DISPLAY "Day01 exceptions - ", EXCEPTION-COUNT,
+                  " invalid SNACKS line(s)"
+             PERFORM VARYING EXC-IDX FROM 1 BY 1 UNTIL EXC-IDX >
+                  EXCEPTION-COUNT OR EXC-IDX > MAX-EXCEPTIONS
+               DISPLAY "  Line ", EXCEPTION-LINE-NO(EXC-IDX),
+                    " = '", EXCEPTION-TEXT(EXC-IDX), "'"
+             END-PERFORM
+           END-IF.
 
        BUILD-PILES.
-           PERFORM VARYING S FROM 1 BY 1 UNTIL S = 2248
+           MOVE MAX-PILE-COUNT TO PILE-COUNT.
+           MOVE 0 TO RUNNING_TOTAL.
+           MOVE 1 TO T.
+           PERFORM VARYING S FROM 1 BY 1 UNTIL S > SNACK-COUNT
              IF CALORIES(S) GREATER 0 THEN
                ADD CALORIES(S) TO RUNNING_TOTAL
              ELSE
                ADD RUNNING_TOTAL TO TOTAL(T)
                ADD 1 TO T
+               PERFORM CHECK-PILE-CAPACITY
                MOVE 0 TO RUNNING_TOTAL
              END-IF
            END-PERFORM.
+           IF RUNNING_TOTAL GREATER 0
+             ADD RUNNING_TOTAL TO TOTAL(T)
+             ADD 1 TO T
+             PERFORM CHECK-PILE-CAPACITY
+           END-IF.
+           COMPUTE PILE-COUNT = T - 1.
+
+      *    SNACK-PILE's OCCURS is capped at MAX-PILE-COUNT the same
+      *    way SNACK-TABLE's is capped at MAX-SNACK-LINES - unlike the
+      *    input line count, the pile count is only known as BUILD-
+      *    PILES groups the snacks, so it is checked here instead of
+      *    up front in CHECK-CAPACITY.
+       CHECK-PILE-CAPACITY.
+           IF T > MAX-PILE-COUNT
+             DISPLAY "2022_DAY01 ABEND - " INPUT-FILE-PATH
+                  " groups into more than " MAX-PILE-COUNT
+                  " pile(s), exceeding the compiled ceiling"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF.
 
+      *    Three-slot insertion sort - a pile that does not beat
+      *    MAX_SNACKS_1 still has to be tried against MAX_SNACKS_2/3,
+      *    otherwise once the true maximum has been seen no smaller
+      *    pile can ever reach the other two slots.
        FIND-TOP-THREE.
-           PERFORM VARYING T FROM 1 BY 1 UNTIL T = 248
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > PILE-COUNT
              IF TOTAL(T) GREATER MAX_SNACKS_1 THEN
+               MOVE MAX_SNACKS_2 TO MAX_SNACKS_3
+               MOVE MAX_SNACKS_1 TO MAX_SNACKS_2
+               MOVE TOTAL(T) TO MAX_SNACKS_1
+             ELSE
+               IF TOTAL(T) GREATER MAX_SNACKS_2 THEN
                  MOVE MAX_SNACKS_2 TO MAX_SNACKS_3
-                 MOVE MAX_SNACKS_1 TO MAX_SNACKS_2
-                 MOVE TOTAL(T) TO MAX_SNACKS_1
+                 MOVE TOTAL(T) TO MAX_SNACKS_2
+               ELSE
+                 IF TOTAL(T) GREATER MAX_SNACKS_3 THEN
+                   MOVE TOTAL(T) TO MAX_SNACKS_3
+                 END-IF
                END-IF
+             END-IF
            END-PERFORM.
 
        PART-ONE.
            DISPLAY "Part one = ", MAX_SNACKS_1.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PART ONE = " MAX_SNACKS_1
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        PART-TWO.
            ADD MAX_SNACKS_1 TO MAX_THREE_SUM.
            ADD MAX_SNACKS_2 TO MAX_THREE_SUM.
            ADD MAX_SNACKS_3 TO MAX_THREE_SUM.
            DISPLAY "Part two = ", MAX_THREE_SUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PART TWO = " MAX_THREE_SUM
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *    Ranked distribution of every elf's pile, not just the top
+      *    three - depth is set by TOPN-EFFECTIVE (see
+      *    INITIALIZE-PARAMETERS / SET-TOPN-EFFECTIVE).
+       PRINT-LEADERBOARD.
+           PERFORM SET-TOPN-EFFECTIVE.
+           PERFORM VARYING RANK-IDX FROM 1 BY 1 UNTIL RANK-IDX >
+                PILE-COUNT
+             MOVE "N" TO PILE-SELECTED(RANK-IDX)
+           END-PERFORM.
+           DISPLAY "Leaderboard - top ", TOPN-EFFECTIVE,
+                " of ", PILE-COUNT, " elves".
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LEADERBOARD - TOP " TOPN-EFFECTIVE " OF "
+                PILE-COUNT " ELVES"
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING RANK-IDX FROM 1 BY 1 UNTIL RANK-IDX >
+                TOPN-EFFECTIVE
+             PERFORM FIND-NEXT-BEST-PILE
+             DISPLAY "  Rank ", RANK-IDX, "  Elf ", BEST-IDX,
+                  "  Total ", BEST-VALUE
+             MOVE SPACES TO REPORT-LINE
+             STRING "  RANK " RANK-IDX "  ELF " BEST-IDX
+                  "  TOTAL " BEST-VALUE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+             WRITE REPORT-LINE
+           END-PERFORM.
+
+       SET-TOPN-EFFECTIVE.
+           IF TOPN-PARM = "ALL" OR TOPN-PARM = "all"
+             MOVE PILE-COUNT TO TOPN-EFFECTIVE
+           ELSE
+             MOVE FUNCTION NUMVAL(TOPN-PARM) TO TOPN-EFFECTIVE
+           END-IF.
+           IF TOPN-EFFECTIVE > PILE-COUNT
+             MOVE PILE-COUNT TO TOPN-EFFECTIVE
+           END-IF.
+
+       FIND-NEXT-BEST-PILE.
+           MOVE 0 TO BEST-IDX.
+           MOVE 0 TO BEST-VALUE.
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T > PILE-COUNT
+             IF PILE-SELECTED(T) = "N" AND TOTAL(T) >= BEST-VALUE
+               MOVE T TO BEST-IDX
+               MOVE TOTAL(T) TO BEST-VALUE
+             END-IF
+           END-PERFORM.
+           IF BEST-IDX > 0
+             MOVE "Y" TO PILE-SELECTED(BEST-IDX)
+           END-IF.
 
        PRINT-SNACKS.
            DISPLAY "Snack : ", S, " = ", CALORIES(S).
@@ -117,5 +536,12 @@
        PRINT-TOTALS.
            DISPLAY "Total : ", T, " = ", TOTAL(T).
 
+      *    Zero tells a calling control program this run finished
+      *    clean; anything else means "do not trust these totals".
        ALL-FINISHED.
-           STOP RUN.
+           MOVE MAX_SNACKS_1 TO LK-MAX-1.
+           MOVE MAX_SNACKS_2 TO LK-MAX-2.
+           MOVE MAX_SNACKS_3 TO LK-MAX-3.
+           MOVE MAX_THREE_SUM TO LK-MAX-SUM.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
