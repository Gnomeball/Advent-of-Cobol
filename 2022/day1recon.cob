@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY1RECON.
+
+      *  Runs both Day 1 implementations and compares their answers -
+      *   2022_DAY01 (the table-based rewrite, reading data/day01.txt
+      *  one calorie value per line) and the original 2022_Day_1
+      *  (the streaming version, reading a fixed 2246-record
+      *  data.txt). The two read different input files in different
+      *  formats, so a mismatch here is only meaningful when both
+      *  have been pointed at the same census - this program flags a
+      *  difference, it does not decide which side is "right".
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+         WORKING-STORAGE SECTION.
+
+         COPY DAY1RES REPLACING PFX-RESULTS BY NEW-RESULTS
+              PFX-MAX-1 BY NEW-MAX-1
+              PFX-MAX-2 BY NEW-MAX-2
+              PFX-MAX-3 BY NEW-MAX-3
+              PFX-MAX-SUM BY NEW-MAX-SUM.
+
+         COPY DAY1RES REPLACING PFX-RESULTS BY OLD-RESULTS
+              PFX-MAX-1 BY OLD-MAX-1
+              PFX-MAX-2 BY OLD-MAX-2
+              PFX-MAX-3 BY OLD-MAX-3
+              PFX-MAX-SUM BY OLD-MAX-SUM.
+
+      *  Set when any of the four compared fields disagree
+         01 RECON-MISMATCH-SW PIC X(1) VALUE "N".
+           88 RECON-MATCHES VALUE "N".
+           88 RECON-DIFFERS VALUE "Y".
+
+      *  Set if either CALL below did not come back clean - a
+      *  non-zero RETURN-CODE means its results are not to be trusted
+         01 RECON-ABORT-SW PIC X(1) VALUE "N".
+           88 RECON-CLEAN VALUE "N".
+           88 RECON-ABORTED VALUE "Y".
+         01 NEW-RETURN-CODE PIC S9(9) VALUE 0.
+         01 OLD-RETURN-CODE PIC S9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "DAY1RECON - running 2022_DAY01".
+           CALL "2022_DAY01" USING NEW-RESULTS.
+           MOVE RETURN-CODE TO NEW-RETURN-CODE.
+           IF NEW-RETURN-CODE NOT = 0
+             DISPLAY "DAY1RECON - 2022_DAY01 aborted, RETURN-CODE = "
+                  NEW-RETURN-CODE
+             SET RECON-ABORTED TO TRUE
+           END-IF.
+
+           DISPLAY "DAY1RECON - running 2022_Day_1".
+           CALL "2022_Day_1" USING OLD-RESULTS.
+           MOVE RETURN-CODE TO OLD-RETURN-CODE.
+           IF OLD-RETURN-CODE NOT = 0
+             DISPLAY "DAY1RECON - 2022_Day_1 aborted, RETURN-CODE = "
+                  OLD-RETURN-CODE
+             SET RECON-ABORTED TO TRUE
+           END-IF.
+
+           IF RECON-CLEAN
+             PERFORM COMPARE-RESULTS
+           END-IF.
+           PERFORM REPORT-RECONCILIATION.
+
+           IF RECON-ABORTED
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             IF RECON-DIFFERS
+               MOVE 1 TO RETURN-CODE
+             ELSE
+               MOVE 0 TO RETURN-CODE
+             END-IF
+           END-IF.
+           GOBACK.
+
+       COMPARE-RESULTS.
+           IF NEW-MAX-1 NOT = OLD-MAX-1
+              OR NEW-MAX-2 NOT = OLD-MAX-2
+              OR NEW-MAX-3 NOT = OLD-MAX-3
+              OR NEW-MAX-SUM NOT = OLD-MAX-SUM
+             SET RECON-DIFFERS TO TRUE
+           END-IF.
+
+       REPORT-RECONCILIATION.
+           IF RECON-ABORTED
+             DISPLAY "DAY1RECON - could not reconcile - a run aborted"
+           ELSE
+             DISPLAY "  2022_DAY01  top-1 " NEW-MAX-1
+                  " top-2 " NEW-MAX-2 " top-3 " NEW-MAX-3
+                  " sum " NEW-MAX-SUM
+             DISPLAY "  2022_Day_1  top-1 " OLD-MAX-1
+                  " top-2 " OLD-MAX-2 " top-3 " OLD-MAX-3
+                  " sum " OLD-MAX-SUM
+             IF RECON-DIFFERS
+               DISPLAY "DAY1RECON - MISMATCH between implementations "
+                    "(expected unless both were run against the same "
+                    "input census)"
+             ELSE
+               DISPLAY "DAY1RECON - results agree"
+             END-IF
+           END-IF.
