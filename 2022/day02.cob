@@ -4,106 +4,463 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-      *    Define our input file
-           SELECT INPUT-FILE ASSIGN TO "data/day02.txt"
+      *    Define our input file - INPUT-FILE-PATH defaults to
+      *    data/day02.txt but can be overridden with DAY02_INPUT (see
+      *    INITIALIZE-PARAMETERS)
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-FILE-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Where the last committed read position is saved, so a
+      *    restarted run can resume instead of reprocessing everything
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoints/day02.ckpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+
+      *    Retained, parseable record of every run - appended to,
+      *    never overwritten. FILE STATUS lets WRITE-REPORT-HEADER
+      *    tell a first-ever run (no file yet) from a normal append.
+           SELECT REPORT-FILE ASSIGN TO "reports/day02_report.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REPORT-STATUS.
+
+      *    One line per round scored this run, for audits that need
+      *    to see how an individual round was called
+           SELECT DETAIL-FILE ASSIGN TO "reports/day02_detail.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DETAIL-STATUS.
+
+      *    One line per run, shared by every program in this suite -
+      *    a single place to see what ran, when, and with what totals.
+      *    Same first-run wrinkle as REPORT-FILE above.
+           SELECT OPS-LOG-FILE ASSIGN TO "reports/ops_summary.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS OPS-LOG-STATUS.
+
+      *    One record per round, keyed by round number, so a single
+      *    round can be looked up later without rerunning the batch
+           SELECT ROUND-INDEX-FILE ASSIGN TO "reports/day02_rounds.idx"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ROUND-KEY
+             FILE STATUS IS ROUND-IDX-STATUS.
+
        DATA DIVISION.
 
          FILE SECTION.
          FD INPUT-FILE.
-         01 ROUNDS.
-      *    I believe this has to be hard coded ..
-           02 ROUND PIC A(3) OCCURS 2500 TIMES.
+      *  One round code per record
+         01 ROUND-LINE PIC A(3).
+
+         FD CHECKPOINT-FILE.
+         01 CKPT-RECORD PIC 9(5).
+
+         FD REPORT-FILE.
+         01 REPORT-LINE PIC X(80).
+
+         FD DETAIL-FILE.
+         01 DETAIL-LINE PIC X(80).
+
+         FD OPS-LOG-FILE.
+         01 OPS-LOG-LINE PIC X(80).
+
+         FD ROUND-INDEX-FILE.
+         01 ROUND-INDEX-RECORD.
+           02 ROUND-KEY PIC 9(5).
+           02 ROUND-REC-CODE PIC X(3).
+           02 ROUND-REC-SHAPE-PTS PIC 9(1).
+           02 ROUND-REC-OUTCOME-PTS PIC 9(1).
 
          WORKING-STORAGE SECTION.
 
-      *  How many rounds there are
-         01 N_GAMES PIC 9(4) VALUE 2500.
+      *  ROUND-INDEX-FILE open/write status - 88s follow the same
+      *  pattern as CKPT-STATUS
+         01 ROUND-IDX-STATUS PIC X(2) VALUE SPACES.
+           88 ROUND-IDX-OK VALUE "00".
+
+      *  DETAIL-FILE open/write status - same pattern as the other
+      *  files in this program
+         01 DETAIL-STATUS PIC X(2) VALUE SPACES.
+           88 DETAIL-FILE-OK VALUE "00".
+
+      *  Run date stamped onto the header of every report written
+         01 RUN-DATE-DISPLAY PIC 9(8) VALUE 0.
+
+      *  Where to read this run's round file from - overridden by
+      *  DAY02_INPUT in the environment
+         01 INPUT-FILE-PATH PIC X(100) VALUE "data/day02.txt".
 
-      *  I believe this has to be hard coded ..
-         01 GAMES OCCURS 2500 TIMES.
-           02 GAME PIC A(3).
+      *  Checkpoint bookkeeping - committed every CKPT-INTERVAL reads
+         01 CKPT-STATUS PIC X(2) VALUE SPACES.
+           88 CKPT-OK VALUE "00".
+         01 CKPT-INTERVAL PIC 9(4) VALUE 500.
+         01 START-POSITION PIC 9(5) VALUE 0.
+         01 SKIP-COUNTER PIC 9(5) VALUE 0.
+         01 CKPT-REMAINDER PIC 9(5) VALUE 0.
+         01 CKPT-QUOTIENT PIC 9(5) VALUE 0.
+
+      *  REPORT-FILE/OPS-LOG-FILE are opened EXTEND on every run, but
+      *  that verb does not create the file the first time around -
+      *  these catch that and fall back to OPEN OUTPUT.
+         01 REPORT-STATUS PIC X(2) VALUE SPACES.
+           88 REPORT-FILE-OK VALUE "00".
+           88 REPORT-FILE-NOT-FOUND VALUE "35".
+         01 OPS-LOG-STATUS PIC X(2) VALUE SPACES.
+           88 OPS-LOG-FILE-OK VALUE "00".
+           88 OPS-LOG-FILE-NOT-FOUND VALUE "35".
+
+      *  Round scoring table - see the copybook for the ruleset
+           COPY DAY2SCOR.
+
+      *  Ceiling the rounds table may grow to at run time - this is a
+      *  safety margin, not a per-day census, so a bigger input file
+      *  does not need a recompile.
+         01 MAX-GAME-LINES PIC 9(5) VALUE 20000.
+
+      *  How many rounds there actually are, from a pre-read pass
+         01 N_GAMES PIC 9(5) VALUE 0.
+
+         01 GAMES-TABLE.
+           02 GAMES OCCURS 1 TO 20000 TIMES DEPENDING ON N_GAMES.
+             03 GAME PIC A(3).
 
       *  To store our running totals
          01 RUNNING_TOTAL_1 PIC 9(5) VALUE 0.
          01 RUNNING_TOTAL_2 PIC 9(5) VALUE 0.
 
       *  Pointer to a game
-         01 G PIC 9(4) VALUE 1.
+         01 G PIC 9(5) VALUE 1.
 
       *  End of file pointer
-         01 EOF PIC A(1).
+         01 EOF PIC A(1) VALUE "N".
+
+      *  Rounds that matched none of the nine known codes
+         01 UNMATCHED-COUNT PIC 9(5) VALUE 0.
+         01 MAX-UNMATCHED PIC 9(4) VALUE 200.
+         01 UNMATCHED-TABLE.
+           02 UNMATCHED-ENTRY OCCURS 200 TIMES.
+             03 UNMATCHED-POSITION PIC 9(5).
+             03 UNMATCHED-CODE PIC X(3).
+         01 EXC-IDX PIC 9(5) VALUE 0.
+
+      *  How far the pre-read count came in over the compiled ceiling
+         01 OVERFLOW-AMOUNT PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
 
+           PERFORM INITIALIZE-PARAMETERS.
+           PERFORM CHECK-RESTART.
+           PERFORM COUNT-INPUT-LINES.
+           PERFORM CHECK-CAPACITY.
+
            OPEN INPUT INPUT-FILE.
+           PERFORM SKIP-TO-CHECKPOINT.
            PERFORM READ-GAMES UNTIL EOF = "Y".
            CLOSE INPUT-FILE.
 
-      *    PERFORM PRINT-GAMES VARYING R FROM 1 BY 1 UNTIL R > N_GAMES.
-
            PERFORM PLAY-GAMES.
 
+           PERFORM WRITE-REPORT-HEADER.
            PERFORM PART-ONE.
            PERFORM PART-TWO.
+           PERFORM CLOSE-REPORT.
+           PERFORM LOG-OPS-SUMMARY.
+           PERFORM PRINT-EXCEPTIONS.
+           PERFORM CLEAR-CHECKPOINT.
 
            PERFORM ALL-FINISHED.
-           STOP RUN.
+           GOBACK.
+
+      *    Retained record of this run - date stamped header, appended
+      *    to reports/day02_report.txt rather than overwriting it.
+       WRITE-REPORT-HEADER.
+           ACCEPT RUN-DATE-DISPLAY FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE.
+           IF REPORT-FILE-NOT-FOUND
+             OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF NOT REPORT-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - reports/day02_report.txt "
+                  "did not open cleanly, FILE STATUS " REPORT-STATUS
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "===== 2022_Day_2 run " RUN-DATE-DISPLAY " ====="
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF NOT REPORT-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - report header did not "
+                  "write cleanly, FILE STATUS " REPORT-STATUS
+           END-IF.
+
+       CLOSE-REPORT.
+           CLOSE REPORT-FILE.
+
+      *    One line in the shared cross-program operations log - run
+      *    date, program, records processed, and the two part totals.
+       LOG-OPS-SUMMARY.
+           OPEN EXTEND OPS-LOG-FILE.
+           IF OPS-LOG-FILE-NOT-FOUND
+             OPEN OUTPUT OPS-LOG-FILE
+           END-IF.
+           IF NOT OPS-LOG-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - reports/ops_summary.log "
+                  "did not open cleanly, FILE STATUS " OPS-LOG-STATUS
+           END-IF.
+           MOVE SPACES TO OPS-LOG-LINE.
+           STRING "2022_Day_2 " RUN-DATE-DISPLAY
+                " RECORDS " N_GAMES
+                " PART1 " RUNNING_TOTAL_1
+                " PART2 " RUNNING_TOTAL_2
+                DELIMITED BY SIZE INTO OPS-LOG-LINE.
+           WRITE OPS-LOG-LINE.
+           IF NOT OPS-LOG-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - ops summary did not write "
+                  "cleanly, FILE STATUS " OPS-LOG-STATUS
+           END-IF.
+           CLOSE OPS-LOG-FILE.
+
+      *    Pick up the input file requested for this run.
+       INITIALIZE-PARAMETERS.
+           ACCEPT INPUT-FILE-PATH FROM ENVIRONMENT "DAY02_INPUT"
+           IF INPUT-FILE-PATH = SPACES
+             MOVE "data/day02.txt" TO INPUT-FILE-PATH
+           END-IF.
+
+      *    If an earlier run left a checkpoint behind, pick up the
+      *    last committed record number instead of starting at 1.
+       CHECK-RESTART.
+           MOVE 0 TO START-POSITION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-RECORD TO START-POSITION
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    Line sequential input has no random access, so a resume
+      *    re-reads the records already committed - GAME(G) has to be
+      *    restored for each one here, not just skipped over, since
+      *    PLAY-GAMES still walks the whole 1..N_GAMES range and would
+      *    otherwise score every one of these as an unmatched blank
+      *    round.
+       SKIP-TO-CHECKPOINT.
+           MOVE 1 TO G.
+           IF START-POSITION > 0
+             PERFORM VARYING SKIP-COUNTER FROM 1 BY 1 UNTIL
+                  SKIP-COUNTER > START-POSITION OR EOF = "Y"
+               READ INPUT-FILE AT END MOVE "Y" TO EOF END-READ
+               IF EOF NOT = "Y"
+                 MOVE ROUND-LINE TO GAME(G)
+                 ADD 1 TO G
+               END-IF
+             END-PERFORM
+           END-IF.
+
+      *    Commit the current read position so an abend part way
+      *    through does not force a full reprocess. G has already
+      *    moved on to the next unread record by the time this runs,
+      *    so the record actually finished is G - 1.
+       WRITE-CHECKPOINT.
+           COMPUTE CKPT-RECORD = G - 1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+             DISPLAY "2022_Day_2 WARNING - checkpoints/day02.ckpt did "
+                  "not open cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF NOT CKPT-OK
+             DISPLAY "2022_Day_2 WARNING - checkpoint did not write "
+                  "cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *    A clean finish means the next run starts from record 1.
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+             DISPLAY "2022_Day_2 WARNING - checkpoints/day02.ckpt did "
+                  "not open cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF NOT CKPT-OK
+             DISPLAY "2022_Day_2 WARNING - checkpoint did not write "
+                  "cleanly, FILE STATUS " CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *    Pre-read pass: size the rounds table to the actual input
+      *    instead of a fixed OCCURS literal.
+       COUNT-INPUT-LINES.
+           MOVE 0 TO N_GAMES.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL EOF = "Y"
+             READ INPUT-FILE AT END MOVE "Y" TO EOF END-READ
+             IF EOF NOT = "Y"
+               ADD 1 TO N_GAMES
+             END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE "N" TO EOF.
+
+      *    The rounds table's OCCURS is capped at MAX-GAME-LINES - if
+      *    the file has grown past that ceiling, abort here rather
+      *    than let GAMES-TABLE silently truncate or corrupt.
+       CHECK-CAPACITY.
+           IF N_GAMES > MAX-GAME-LINES
+             COMPUTE OVERFLOW-AMOUNT = N_GAMES - MAX-GAME-LINES
+             DISPLAY "2022_Day_2 ABEND - " INPUT-FILE-PATH
+                  " has " N_GAMES " line(s), exceeding the "
+                  "compiled ceiling of " MAX-GAME-LINES
+                  " by " OVERFLOW-AMOUNT " line(s)"
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF.
 
        READ-GAMES.
-           READ INPUT-FILE AT END MOVE "Y" TO EOF.
-           IF EOF IS NOT = "Y"
-             MOVE ROUNDS TO GAMES(G)
+           READ INPUT-FILE AT END MOVE "Y" TO EOF.
+           IF EOF IS NOT = "Y"
+             MOVE ROUND-LINE TO GAME(G)
              ADD 1 TO G
-           END-IF.
+             DIVIDE G BY CKPT-INTERVAL GIVING CKPT-QUOTIENT
+                  REMAINDER CKPT-REMAINDER
+             IF CKPT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+             END-IF
+           END-IF.
 
        PLAY-GAMES.
+           OPEN OUTPUT DETAIL-FILE.
+           IF NOT DETAIL-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - reports/day02_detail.txt "
+                  "did not open cleanly, FILE STATUS "
+                  DETAIL-STATUS
+           END-IF.
+           OPEN OUTPUT ROUND-INDEX-FILE.
+           IF NOT ROUND-IDX-OK
+             DISPLAY "2022_Day_2 WARNING - reports/day02_rounds.idx "
+                  "did not open cleanly, FILE STATUS "
+                  ROUND-IDX-STATUS
+           END-IF.
            PERFORM VARYING G FROM 1 BY 1 UNTIL G > N_GAMES
-      *      Ok this is quite dumb, there has to be a nicer way
-             IF GAME(G) EQUAL "A X" THEN
-               ADD 4 TO RUNNING_TOTAL_1
-               ADD 3 TO RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "A Y" THEN
-               ADD 8 TO RUNNING_TOTAL_1
-               ADD 4 TO RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "A Z" THEN
-               ADD 3 TO RUNNING_TOTAL_1
-               ADD 8 TO RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "B X" THEN
-               ADD 1 TO RUNNING_TOTAL_1, RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "B Y" THEN
-               ADD 5 TO RUNNING_TOTAL_1, RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "B Z" THEN
-               ADD 9 TO RUNNING_TOTAL_1, RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "C X" THEN
-               ADD 7 TO RUNNING_TOTAL_1
-               ADD 2 TO RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "C Y" THEN
-               ADD 2 TO RUNNING_TOTAL_1
-               ADD 6 TO RUNNING_TOTAL_2
-             END-IF
-             IF GAME(G) EQUAL "C Z" THEN
-               ADD 6 TO RUNNING_TOTAL_1
-               ADD 7 TO RUNNING_TOTAL_2
-             END-IF
+             SET SCORE-IDX TO 1
+             SEARCH SCORE-ENTRY
+               AT END
+                 PERFORM LOG-UNMATCHED-ROUND
+               WHEN SCORE-CODE(SCORE-IDX) = GAME(G)
+                 ADD SCORE-SHAPE-PTS(SCORE-IDX) TO RUNNING_TOTAL_1
+                 ADD SCORE-OUTCOME-PTS(SCORE-IDX) TO RUNNING_TOTAL_2
+                 PERFORM LOG-ROUND-DETAIL
+                 PERFORM WRITE-ROUND-INDEX
+             END-SEARCH
            END-PERFORM.
+           CLOSE DETAIL-FILE.
+           CLOSE ROUND-INDEX-FILE.
+
+      *    One record per scored round, for an audit that needs to
+      *    look up a single round without rerunning the whole batch.
+       LOG-ROUND-DETAIL.
+           MOVE SPACES TO DETAIL-LINE.
+           STRING "ROUND " G " CODE " GAME(G)
+                " SHAPE-PTS " SCORE-SHAPE-PTS(SCORE-IDX)
+                " OUTCOME-PTS " SCORE-OUTCOME-PTS(SCORE-IDX)
+                DELIMITED BY SIZE INTO DETAIL-LINE.
+           WRITE DETAIL-LINE.
+           IF NOT DETAIL-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - round " G
+                  " did not write to the detail file cleanly, "
+                  "FILE STATUS " DETAIL-STATUS
+           END-IF.
+
+      *    Same round, keyed for random lookup by round number rather
+      *    than a sequential scan of the detail file.
+       WRITE-ROUND-INDEX.
+           MOVE G TO ROUND-KEY.
+           MOVE GAME(G) TO ROUND-REC-CODE.
+           MOVE SCORE-SHAPE-PTS(SCORE-IDX) TO ROUND-REC-SHAPE-PTS.
+           MOVE SCORE-OUTCOME-PTS(SCORE-IDX) TO ROUND-REC-OUTCOME-PTS.
+           WRITE ROUND-INDEX-RECORD.
+           IF NOT ROUND-IDX-OK
+             DISPLAY "2022_Day_2 WARNING - round " G
+                  " did not write to the index cleanly, "
+                  "FILE STATUS " ROUND-IDX-STATUS
+           END-IF.
+
+      *    A round that matched none of the nine known codes still
+      *    has to show up somewhere, instead of silently scoring zero -
+      *    that also means it belongs in the detail/index files, since
+      *    a disputed round is exactly what an audit goes looking for.
+       LOG-UNMATCHED-ROUND.
+           ADD 1 TO UNMATCHED-COUNT.
+           IF UNMATCHED-COUNT <= MAX-UNMATCHED
+             MOVE G TO UNMATCHED-POSITION(UNMATCHED-COUNT)
+             MOVE GAME(G) TO UNMATCHED-CODE(UNMATCHED-COUNT)
+           END-IF.
+           PERFORM LOG-UNMATCHED-DETAIL.
+           PERFORM WRITE-UNMATCHED-INDEX.
+
+      *    Same shape as LOG-ROUND-DETAIL, but for a round with no
+      *    scoring entry to report points from.
+       LOG-UNMATCHED-DETAIL.
+           MOVE SPACES TO DETAIL-LINE.
+           STRING "ROUND " G " CODE " GAME(G)
+                " UNMATCHED - NOT SCORED"
+                DELIMITED BY SIZE INTO DETAIL-LINE.
+           WRITE DETAIL-LINE.
+           IF NOT DETAIL-FILE-OK
+             DISPLAY "2022_Day_2 WARNING - round " G
+                  " did not write to the detail file cleanly, "
+                  "FILE STATUS " DETAIL-STATUS
+           END-IF.
+
+      *    Same shape as WRITE-ROUND-INDEX, but for a round with no
+      *    scoring entry - points are recorded as zero rather than
+      *    left out of the index entirely.
+       WRITE-UNMATCHED-INDEX.
+           MOVE G TO ROUND-KEY.
+           MOVE GAME(G) TO ROUND-REC-CODE.
+           MOVE 0 TO ROUND-REC-SHAPE-PTS.
+           MOVE 0 TO ROUND-REC-OUTCOME-PTS.
+           WRITE ROUND-INDEX-RECORD.
+           IF NOT ROUND-IDX-OK
+             DISPLAY "2022_Day_2 WARNING - round " G
+                  " did not write to the index cleanly, "
+                  "FILE STATUS " ROUND-IDX-STATUS
+           END-IF.
+
+       PRINT-EXCEPTIONS.
+           IF UNMATCHED-COUNT > 0
+             DISPLAY "Day02 exceptions - ", UNMATCHED-COUNT,
+                  " unmatched round(s)"
+             PERFORM VARYING EXC-IDX FROM 1 BY 1 UNTIL EXC-IDX >
+                  UNMATCHED-COUNT OR EXC-IDX > MAX-UNMATCHED
+               DISPLAY "  Round ", UNMATCHED-POSITION(EXC-IDX),
+                    " = '", UNMATCHED-CODE(EXC-IDX), "'"
+             END-PERFORM
+           END-IF.
 
        PART-ONE.
            DISPLAY "Part one = ", RUNNING_TOTAL_1.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PART ONE = " RUNNING_TOTAL_1
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        PART-TWO.
            DISPLAY "Part two = ", RUNNING_TOTAL_2.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PART TWO = " RUNNING_TOTAL_2
+                DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        PRINT-GAMES.
            DISPLAY "Game : ", G, " = ", GAME(G).
 
+      *    Zero tells a calling control program this run finished
+      *    clean; anything else means "do not trust these totals".
        ALL-FINISHED.
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
