@@ -0,0 +1,22 @@
+      *  Rock/Paper/Scissors round scoring table, keyed by the two
+      *  letter round code straight out of the input file (opponent
+      *  letter, space, our letter). SCORE-SHAPE-PTS/SCORE-OUTCOME-PTS
+      *  hold what that code is worth to part one and part two - swap
+      *  the FILLER values here to retarget a different ruleset
+      *  without touching PLAY-GAMES.
+         01 SCORE-TABLE-DATA.
+           02 FILLER PIC X(5) VALUE "A X43".
+           02 FILLER PIC X(5) VALUE "A Y84".
+           02 FILLER PIC X(5) VALUE "A Z38".
+           02 FILLER PIC X(5) VALUE "B X11".
+           02 FILLER PIC X(5) VALUE "B Y55".
+           02 FILLER PIC X(5) VALUE "B Z99".
+           02 FILLER PIC X(5) VALUE "C X72".
+           02 FILLER PIC X(5) VALUE "C Y26".
+           02 FILLER PIC X(5) VALUE "C Z67".
+
+         01 SCORE-TABLE REDEFINES SCORE-TABLE-DATA.
+           02 SCORE-ENTRY OCCURS 9 TIMES INDEXED BY SCORE-IDX.
+             03 SCORE-CODE PIC X(3).
+             03 SCORE-SHAPE-PTS PIC 9(1).
+             03 SCORE-OUTCOME-PTS PIC 9(1).
