@@ -0,0 +1,13 @@
+      *  Day 1 "top three snack piles plus their sum" result group -
+      *  2022_DAY01 and 2022_Day_1 both fill one of these in and hand
+      *  it back to whoever CALLed them (see 2022/ctldrive.cob and
+      *  2022/day1recon.cob) so the totals can be checked or reported
+      *  on without scraping DISPLAY output. COPY ... REPLACING lets
+      *  each site give the group whatever prefix fits how it is used
+      *  there, the same way DAY2SCOR.CPY is shared for day02's
+      *  scoring table, while keeping the one layout in one place.
+         01 PFX-RESULTS.
+           02 PFX-MAX-1 PIC 9(5).
+           02 PFX-MAX-2 PIC 9(5).
+           02 PFX-MAX-3 PIC 9(5).
+           02 PFX-MAX-SUM PIC 9(6).
