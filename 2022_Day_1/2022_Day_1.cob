@@ -29,7 +29,15 @@
 
          01 NUM-BUFFER PIC 9(5).
 
-       PROCEDURE DIVISION.
+         LINKAGE SECTION.
+
+           COPY DAY1RES REPLACING PFX-RESULTS BY LK-RESULTS
+                PFX-MAX-1 BY LK-MAX-1
+                PFX-MAX-2 BY LK-MAX-2
+                PFX-MAX-3 BY LK-MAX-3
+                PFX-MAX-SUM BY LK-MAX-SUM.
+
+       PROCEDURE DIVISION USING LK-RESULTS.
 
        OPEN-INPUT-FILE.
 
@@ -70,5 +78,10 @@
            DISPLAY "Part two = " MAX_THREE_SUM.
 
        ALL-FINISHED.
-           STOP RUN.
+           MOVE MAX_SNACKS_1 TO LK-MAX-1.
+           MOVE MAX_SNACKS_2 TO LK-MAX-2.
+           MOVE MAX_SNACKS_3 TO LK-MAX-3.
+           MOVE MAX_THREE_SUM TO LK-MAX-SUM.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
       *END-ALL-FINISHED
